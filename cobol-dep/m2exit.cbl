@@ -33,6 +33,24 @@
        77  empty             pic x(30).
        77  raw-file          pic x(30).
 002915 77  srcno             pic s9(4) comp-5.
+       77  file-stack-hwm    pic s9(4) comp-5 value 1.
+       77  report-idx        pic s9(4) comp-5.
+       77  usage-report-done pic s9(4) comp-5 value 0.
+           88 USAGE_REPORT_DONE value 1 false is ZERO.
+
+       *> alternate root directory for libexit-find's "./" + raw-file
+       *> construction, overridable via ROOT=path on the exit parm
+       77  copy-root-dir     pic x(64) value ".".
+
+       *> ordered, multi-directory search path for libexit-find,
+       *> overridable via SEARCH=dir1:dir2:dir3 on the exit parm. When
+       *> no SEARCH= list has been configured (copy-search-count
+       *> ZERO), libexit-find falls back to copy-root-dir alone so
+       *> ROOT=path keeps working exactly as before.
+       77  COPY_SEARCH_SIZE  pic s9(4) comp-5 value 20.
+       77  copy-search-count pic s9(4) comp-5 value 0.
+       1   copy-search-path.
+        2  copy-search-entry occurs 20 pic x(64). *> COPY_SEARCH_SIZE
 002918*
 002919* The copybook stack includes an entry for the outer level
 002920* code (file-element(1)) and up to FILE_STACK_SIZE - 1 nested
@@ -42,9 +60,74 @@
 002924     88 COPYBOOK_INACTIVE  value 1.
 002925 77  libno             redefines copybook-level *> abbreviation
 002926                       pic s9(4) comp-5.
-002927 77  FILE_STACK_SIZE   pic s9(4) comp-5 value 17.
+002927 77  FILE_STACK_SIZE   pic s9(4) comp-5 value 50.
+       *> max-stack-depth is the effective nesting limit in force for
+       *> this run; defaults to FILE_STACK_SIZE but may be lowered (not
+       *> raised past FILE_STACK_SIZE) via STACKSIZE=nn on the exit parm
+       77  max-stack-depth   pic s9(4) comp-5 value 50.
+       77  stack-warn-pct    pic s9(4) comp-5 value 80.
+       77  stack-hwm-warned  pic s9(4) comp-5 value 0.
+           88 STACK_HWM_WARNED  value 1 false is ZERO.
+
+       *> library cross-reference/audit trail -- one entry per distinct
+       *> exit-system-library seen by libexit-open across the whole
+       *> job, written out to its own XREFRPT output at libexit-close.
+       77  LIB_XREF_SIZE     pic s9(4) comp-5 value 50.
+       77  xref-count        pic s9(4) comp-5 value 0.
+       77  xref-report-done  pic s9(4) comp-5 value 0.
+           88 XREF_REPORT_DONE  value 1 false is ZERO.
+       1   lib-xref-table.
+        2  lib-xref-entry    occurs 50. *> LIB_XREF_SIZE
+         3 xref-library      pic x(30).
+         3 xref-resolved     pic x(1) value "N".
+         3 xref-member-count pic s9(9) comp-5 value 0.
+
+       *> per-compile-unit boundary tracking -- a batch compile feeds
+       *> multiple programs through one INEXIT stream back to back, so
+       *> we watch the primary source for "IDENTIFICATION DIVISION" to
+       *> mark where one compile unit ends and the next begins.
+       77  compile-unit-number    pic s9(9) comp-5 value 0.
+       77  compile-unit-start-ser pic s9(9) comp-5 value 0.
+       77  compile-unit-delta     pic s9(9) comp-5.
+
+       *> full line-by-line source tracing, off by default; toggled at
+       *> run time (no recompile) via TRACE=Y on the exit parm.
+       77  verbose-trace-on  pic x(1) value "N".
+           88 VERBOSE_TRACE_ON value "Y" false is "N".
+
+       *> expected-copybook manifest reconciliation -- compares the
+       *> file-stack's fetch history against a maintained per-program
+       *> manifest, configured via MANIFEST=path on the exit parm.
+       77  manifest-path       pic x(65) value spaces.
+       77  manifest-configured pic x(1) value "N".
+           88 MANIFEST_CONFIGURED value "Y" false is "N".
+       77  manifest-recon-done pic s9(4) comp-5 value 0.
+           88 MANIFEST_RECON_DONE value 1 false is ZERO.
+       77  MANIFEST_SIZE       pic s9(4) comp-5 value 50.
+       77  manifest-count      pic s9(4) comp-5 value 0.
+       1   manifest-table.
+        2  manifest-entry      occurs 50. *> MANIFEST_SIZE
+         3 manifest-member     pic x(32).
+         3 manifest-matched    pic x(1) value "N".
+
+       *> append-only record of every successful copybook fetch, keyed
+       *> by fetch rather than by file-stack depth -- a file-element
+       *> slot is reused whenever its nesting depth is popped and then
+       *> repushed for the next top-level COPY, so usage-report and
+       *> manifest-reconcile read this table instead of walking the
+       *> live nesting stack.
+       77  COPY_HISTORY_SIZE        pic s9(4) comp-5 value 50.
+       77  copy-history-count       pic s9(4) comp-5 value 0.
+       77  copy-history-full-warned pic s9(4) comp-5 value 0.
+           88 COPY_HISTORY_FULL_WARNED value 1 false is ZERO.
+       1   copy-history-table.
+        2  copy-history-entry  occurs 50. *> COPY_HISTORY_SIZE
+         3 history-library     pic x(8).
+         3 history-member      pic x(32).
+         3 history-count       pic s9(9) comp-5.
+
 002928 1   file-stack.
-002930  2  file-element      occurs 17. *> FILE_STACK_SIZE
+002930  2  file-element      occurs 50. *> FILE_STACK_SIZE
 003000   3 file-ptr          pointer.
 003001   3 file-count        pic s9(9) comp-5.
 003003   3 file-library      pic x(8).
@@ -52,14 +135,66 @@
 003020   3 file-buffer       pic x(80).
 003100*
 003110 local-storage section.
-003126 77  filename          pic x(32).
+       77  errno-ptr         pointer.
+       77  errno2            pic 9(9) comp-5.
+           88 FOPEN_MEMBER_NOT_FOUND     value 3221947318. *> C00B03B6
+           88 FOPEN_DDNAME_NOT_FOUND     value 3221947825. *> C00B05B1
+       *> wide enough for the longest path libexit-find can build: a
+       *> 64-char copy-root-dir/copy-search-entry, a "/" separator, a
+       *> 30-char raw-file, and a null terminator.
+003126 77  filename          pic x(100).
 003127 77  file-status       pic s9(9) comp-5.
 003128 77  lib-ptr           pointer.
 003129
+
+       *> library cross-reference report working fields
+       77  xref-idx          pic s9(4) comp-5.
+       77  xref-found        pic s9(4) comp-5.
+           88 XREF_FOUND     value 1 false is ZERO.
+       77  xref-ptr          pointer.
+       77  xref-filename     pic x(32).
+       77  xref-line         pic x(80).
+       77  xref-count-disp   pic zzzzzzzz9.
+
+       *> compile-unit boundary scan working fields
+       77  scan-line         pic x(80).
+       77  scan-before       pic x(80).
+       77  scan-after        pic x(80).
+
+       *> entry-trace scratch
+       77  trace-addr        pointer.
+
+       *> manifest reconciliation scratch
+       77  manifest-ptr      pointer.
+       77  manifest-filename pic x(100).
+       77  manifest-status   pic s9(9) comp-5.
+       77  manifest-idx      pic s9(4) comp-5.
+       77  manifest-found    pic s9(4) comp-5.
+           88 MANIFEST_FOUND value 1 false is ZERO.
+       77  reconcile-idx     pic s9(4) comp-5.
+       77  manifest-probe    pic x(64).
 003130 77  when-compiled-pic pic 9999/99/99B99,99,99.
 003131 77  when-compiled-str redefines when-compiled-pic
 003132                       pic x(19).
 003140*
+       *> working storage for parsing the exit parm into KEY=VALUE
+       *> tokens, comma separated eg. "STACKSIZE=30,TRACE=Y"
+       77  parm-work         pic x(256).
+       77  parm-ptr          pic s9(9) comp-5.
+       77  parm-one-tok      pic x(64).
+       77  parm-key          pic x(32).
+       77  parm-val          pic x(64).
+
+       *> scratch for breaking a SEARCH=dir1:dir2:dir3 parm value
+       *> into copy-search-path entries
+       77  search-ptr        pic s9(9) comp-5.
+       77  search-one-dir    pic x(64).
+
+       *> libexit-find multi-directory search-path scratch
+       77  find-dir-idx      pic s9(4) comp-5.
+       77  find-dir-count    pic s9(4) comp-5.
+       77  find-dir-found    pic s9(4) comp-5.
+           88 FIND_DIR_FOUND value 1 false is ZERO.
 003200 linkage section.
 003201 77  exit-type         pic 9(4) comp-5.
 003202     88 EXIT-TYPE-INEXIT       VALUE 1.
@@ -97,6 +232,7 @@
 003234  2  parm-length       pic s9(4) comp-5.
 003235  2  parm-data         pic x(256).
 003236
+       77  errno             pic s9(9) comp-5.
 003238/*****************************************************************
 003239* main
 003240******************************************************************
@@ -112,7 +248,9 @@
 003251     exit-library          *>  9
 003252     exit-member           *> 10
 003253     .
-003254
+
+           perform exit-entry-trace
+
 003255     evaluate TRUE
 003256
 003257     when EXIT-TYPE-INEXIT
@@ -190,8 +328,11 @@
 004423         returning file-ptr(1)
 004425
 004426         if file-ptr(1) = NULL then
+               perform get-errnos
 004428             display "MEXIT E  inexit-open of "
 004429                 file-library(1) " failed, "
+               "errno=" errno ","
+               "errno2=" hex-of(errno2)
 004432             exit perform
 004433         end-if
                display "MEXIT I  inexit-open of"
@@ -211,7 +352,9 @@
 004446*-----------------------------------------------------------------
 004447 inexit-get.
 004448
-004449D    display "MEXIT >  inexit-get"
+           if VERBOSE_TRACE_ON
+               display "MEXIT >  inexit-get"
+           end-if
 004450
 004451     perform 1 times
 004452
@@ -240,8 +383,11 @@
 004479             end-if
 004480
 004481             *> we have some other kind of error
+               perform get-errnos
 004483             display "MEXIT E  inexit-get of "
 004484                 file-library(1) " failed, "
+               "errno=" errno ","
+               "errno2=" hex-of(errno2)
 004487             exit perform
 004488
 004489         end-if
@@ -253,10 +399,12 @@
 004495         move length of file-buffer(1) to exit-data-length
 004496         set exit-data-buffer to address of file-buffer(1)
 004497         move 1 to srcno; perform source-trace
-004498
+               perform compile-unit-check
 004499     end-perform
 004500
-004501D    display "MEXIT <  inexit-get rc=" exit-returncode
+           if VERBOSE_TRACE_ON
+               display "MEXIT <  inexit-get rc=" exit-returncode
+           end-if
 004502
 004503     exit.
 004504
@@ -277,8 +425,11 @@
 004520             file-ptr(1)
 004521         returning file-status
 004523         if file-status not = ZERO then
+               perform get-errnos
 004525             display "MEXIT E  inexit-close of "
 004526                 file-library(1) " failed, "
+               "errno=" errno ","
+               "errno2=" hex-of(errno2)
 004529             exit perform
 004530         end-if
 004531
@@ -289,7 +440,19 @@
 004536
 004537     end-perform
 
-           display "MEXIT I : Primary file close. Write out info here"
+           perform usage-report
+           perform manifest-reconcile
+
+           *> close out the final compile unit's boundary record
+           if compile-unit-number > ZERO
+               compute compile-unit-delta =
+                   serial-count - compile-unit-start-ser
+               display "MEXIT R  ==== compile-unit "
+                   compile-unit-number " complete: "
+                   compile-unit-delta
+                   " records read (end of job) ===="
+           end-if
+
 004542     display "MEXIT <  inexit-close rc=" exit-returncode
 004543
 004544     exit.
@@ -338,6 +501,8 @@
 004587     display "MEXIT >  libexit-open " libno
 004588         " " exit-system-library
 
+           perform xref-find-or-add
+
 004662         *> it all worked - this is a NOP for test where all src in HFS
 004663         set EXIT-RETURNCODE-OK to TRUE
 004664
@@ -366,41 +531,112 @@
 004692         set EXIT-RETURNCODE-FAILED to TRUE
 004693
 004717         *> check if we have stack space for this find/open
-004718         if libno = FILE_STACK_SIZE then
+004718         if libno = max-stack-depth then
 004719             display "MEXIT C  libexit-find " libno
-004720                 " stack overflow."
-004721             exit perform
+004720                 " stack overflow (configured limit "
+004721                 max-stack-depth ")."
+               exit perform
 004722         end-if
-004723
+
 004724         *> push the stack
 004725         add  1                   to libno
 004726         set  file-ptr(libno)     to NULL
 004727         move ZERO                to file-count(libno)
 004729         move exit-system-library to file-library(libno)
-004730         move exit-member         to file-member(libno)
-004731
-               *> build the 'file' name (not in a library)
-               unstring file-member(libno) delimited by '"'
+
+               *> exit-member carries the quoted literal text for a
+               *> literal-form COPY (e.g. "member"); dequote it before
+               *> storing so every consumer of file-member (tracing,
+               *> copy-history-add, usage-report, manifest-reconcile)
+               *> sees the plain member name, not the quoted literal
+               unstring exit-member delimited by '"'
                  into empty raw-file
-               string
-                   "./"
-                   raw-file delimited by SPACE
-                   x'00' delimited by size
-                   into filename
-               end-string
+               move raw-file to file-member(libno)
 
-004742
-004743         *> do the open
-               display "fopen <" filename ">"
-004745         call "fopen" using
-004746             filename
-004747             by content z"rb"
-004748         returning file-ptr(libno)
-004750
-004751         if file-ptr(libno) = NULL then
+               if libno > file-stack-hwm
+                   move libno to file-stack-hwm
+               end-if
+
+               *> advance warning when we're approaching the
+               *> configured stack depth limit
+               if not STACK_HWM_WARNED
+                   if libno * 100 >= max-stack-depth * stack-warn-pct
+                       display "MEXIT W  libexit-find " libno
+                           " file-stack usage has reached "
+                           stack-warn-pct "% of the configured "
+                           "limit of " max-stack-depth "."
+                       set STACK_HWM_WARNED to TRUE
+                   end-if
+               end-if
+004731
+               *> build the 'file' name (not in a library). We try
+               *> each directory in copy-search-path in turn -- like a
+               *> PDS concatenation, but for zFS paths -- falling back
+               *> to copy-root-dir alone (default "." unless overridden
+               *> by ROOT=path) when no SEARCH=dir1:dir2:... list has
+               *> been configured on the exit parm.
+
+               if copy-search-count = ZERO
+                   move 1 to find-dir-count
+                   move copy-root-dir to copy-search-entry(1)
+               else
+                   move copy-search-count to find-dir-count
+               end-if
+
+               set FIND_DIR_FOUND to FALSE
+               perform varying find-dir-idx from 1 by 1
+                   until find-dir-idx > find-dir-count
+
+                   string
+                       function trim(copy-search-entry(find-dir-idx))
+                           delimited by SIZE
+                       "/"
+                       raw-file delimited by SPACE
+                       x'00' delimited by size
+                       into filename
+                       on overflow
+                           display "MEXIT W  libexit-find " libno
+                               " search-path entry "
+                               function trim(
+                                   copy-search-entry(find-dir-idx))
+                               " plus member name overflowed the"
+                               " filename buffer, path truncated."
+                   end-string
+
+004743             *> do the open
+                   display "fopen <" filename ">"
+004745             call "fopen" using
+004746                 filename
+004747                 by content z"rb"
+004748             returning file-ptr(libno)
+
+                   if file-ptr(libno) not = NULL
+                       set FIND_DIR_FOUND to TRUE
+                       move copy-search-entry(find-dir-idx)
+                           to search-one-dir
+                       display "MEXIT I  libexit-find " libno
+                           " resolved " file-member(libno)
+                           " via search-path entry "
+                           function trim(search-one-dir)
+                       exit perform
+                   end-if
+
+               end-perform
+
+004751         if not FIND_DIR_FOUND then
+               perform get-errnos
+               if FOPEN_MEMBER_NOT_FOUND
 004760             display "MEXIT E  libexit-find " libno
 004762                 " " file-member(libno)
-004763                 " of " file-library(libno) " failed "
+                       " not found in any of " find-dir-count
+                       " configured search-path director(y/ies)."
+               else
+004760             display "MEXIT E  libexit-find " libno
+004762                 " " file-member(libno)
+                       " failed, "
+                       "errno=" errno ","
+                       "errno2=" hex-of(errno2) "."
+               end-if
 
 004768             *> discard the file-element
 004769             subtract 1 from libno
@@ -410,7 +646,17 @@
 004773
 004774         *> we're good to go
 004775         set EXIT-RETURNCODE-OK to TRUE
-004776
+
+               *> credit this member to its library's xref entry
+               perform varying xref-idx from 1 by 1
+                   until xref-idx > xref-count
+                   if xref-library(xref-idx) = file-library(libno)
+                       move "Y" to xref-resolved(xref-idx)
+                       add 1 to xref-member-count(xref-idx)
+                       exit perform
+                   end-if
+               end-perform
+
 004777     end-perform
 004778
 004779     display "MEXIT <  libexit-find " libno
@@ -425,10 +671,12 @@
 004788*-----------------------------------------------------------------
 004789 libexit-get.
 004790
-004791     *> entry trace only during debugging
-004792     display "MEXIT >  libexit-get " libno
-004794         " " file-member(libno)
-004795         " of " file-library(libno)
+           *> entry trace, runtime-toggled via TRACE=Y on the exit parm
+           if VERBOSE_TRACE_ON
+               display "MEXIT >  libexit-get " libno
+                   " " file-member(libno)
+                   " of " file-library(libno)
+           end-if
 004796
 004797     perform 1 times
 004798
@@ -457,9 +705,12 @@
 004847                 exit perform
                    else
 004850               *> we have some kind of error
+                     perform get-errnos
 004852               display "MEXIT E  libexit-get " libno
 004853                   " " file-member(libno)
 004854                   " of " file-library(libno) " failed, "
+                       "errno=" errno ","
+                       "errno2=" hex-of(errno2)
 004857               exit perform
 004848             end-if
 004859         end-if
@@ -474,9 +725,11 @@
 004868
 004869     end-perform
 004870
-004871     *> exit trace only during debugging
-004872     display "MEXIT <  libexit-get " libno
-004873         " rc=" exit-returncode
+           *> exit trace, runtime-toggled via TRACE=Y on the exit parm
+           if VERBOSE_TRACE_ON
+               display "MEXIT <  libexit-get " libno
+                   " rc=" exit-returncode
+           end-if
 004874
 004875     exit.
 004876
@@ -496,6 +749,11 @@
 004890     end-if
 004891
 004892     set EXIT-RETURNCODE-OK to TRUE
+
+           perform usage-report
+           perform xref-write-report
+           perform manifest-reconcile
+
 004893     display "MEXIT <  libexit-close " libno
 004894         " rc=" exit-returncode
 004895
@@ -531,9 +789,12 @@
 004927         returning file-status
 004929
 004930         if file-status not = ZERO then
+               perform get-errnos
 004932             display "MEXIT E  libexit-close-member " libno
 004933                 " " file-member(libno)
 004934                 " of " file-library(libno) " failed, "
+               "errno=" errno ","
+               "errno2=" hex-of(errno2)
 004937             exit perform
 004938         end-if
 004939
@@ -543,7 +804,11 @@
 004943             " " file-count(libno)
 004944             " records read from " file-member(libno)
 004945             " of " file-library(libno)
-004946
+
+               *> record this fetch before the stack slot is popped
+               *> and reused by the next top-level COPY
+               perform copy-history-add
+
 004947     end-perform
 004948
 004949     *> pop the file-stack
@@ -576,6 +841,9 @@
 004983
 004984     *> on (first?) open, data buffer points to the parm
 004985     set address of parm to address of exit-data-buffer
+
+           perform exit-parse-parm
+
 004986
 004987     evaluate TRUE
 004988
@@ -591,52 +859,332 @@
 004998
 004999     exit.
 005000
+
+      /-----------------------------------------------------------------
+      * exit-parse-parm -- Break the exit parm into KEY=VALUE tokens
+      *
+      * Recognized keys are added to as later features need them eg.
+      * STACKSIZE=nn.  Unrecognized keys are silently ignored so that
+      * a parm shared across exits (or future keys) doesn't fail here.
+      *-----------------------------------------------------------------
+       exit-parse-parm.
+
+           if parm-length = ZERO
+               exit paragraph
+           end-if
+
+           move spaces to parm-work
+           move parm-data(1:parm-length) to parm-work
+           move 1 to parm-ptr
+
+           perform until parm-ptr > parm-length
+               move spaces to parm-one-tok
+               unstring parm-work delimited by ","
+                   into parm-one-tok
+                   with pointer parm-ptr
+               end-unstring
+               perform exit-parse-parm-token
+           end-perform
+
+           exit.
+
+      /-----------------------------------------------------------------
+      * exit-parse-parm-token -- Apply one KEY=VALUE parm token
+      *-----------------------------------------------------------------
+       exit-parse-parm-token.
+
+           move spaces to parm-key
+           move spaces to parm-val
+           unstring parm-one-tok delimited by "="
+               into parm-key parm-val
+           end-unstring
+
+           evaluate function trim(parm-key)
+
+               when "STACKSIZE"
+                   if function trim(parm-val) is numeric
+                       compute max-stack-depth =
+                           function numval(function trim(parm-val))
+                       if max-stack-depth < 1 or
+                          max-stack-depth > FILE_STACK_SIZE
+                           move FILE_STACK_SIZE to max-stack-depth
+                       end-if
+                       display "MEXIT I  exit-parse-parm STACKSIZE="
+                           max-stack-depth
+                   end-if
+
+               when "ROOT"
+                   move spaces to copy-root-dir
+                   move function trim(parm-val) to copy-root-dir
+                   display "MEXIT I  exit-parse-parm ROOT="
+                       function trim(copy-root-dir)
+
+               when "SEARCH"
+                   move ZERO to copy-search-count
+                   move 1 to search-ptr
+                   perform until search-ptr > length of parm-val
+                       or copy-search-count >= COPY_SEARCH_SIZE
+                       move spaces to search-one-dir
+                       unstring parm-val delimited by ":"
+                           into search-one-dir
+                           with pointer search-ptr
+                       end-unstring
+                       if function trim(search-one-dir) not = spaces
+                           add 1 to copy-search-count
+                           move function trim(search-one-dir)
+                               to copy-search-entry(copy-search-count)
+                       end-if
+                   end-perform
+                   display "MEXIT I  exit-parse-parm SEARCH="
+                       copy-search-count " director(y/ies) configured"
+
+               when "TRACE"
+                   if function trim(parm-val) = "Y"
+                       set VERBOSE_TRACE_ON to TRUE
+                   else
+                       set VERBOSE_TRACE_ON to FALSE
+                   end-if
+                   display "MEXIT I  exit-parse-parm TRACE="
+                       verbose-trace-on
+
+               when "MANIFEST"
+                   move spaces to manifest-path
+                   move function trim(parm-val) to manifest-path
+                   set MANIFEST_CONFIGURED to TRUE
+                   display "MEXIT I  exit-parse-parm MANIFEST="
+                       function trim(manifest-path)
+
+               when other
+                   continue
+
+           end-evaluate
+
+           exit.
+
+      /-----------------------------------------------------------------
+      * compile-unit-check -- Watch the primary source for the start
+      * of a new compile unit (IDENTIFICATION DIVISION) and emit a
+      * boundary record, so a batch compile that fails partway through
+      * can be resumed from the right member instead of re-run whole.
+      *-----------------------------------------------------------------
+       compile-unit-check.
+
+           move function upper-case(file-buffer(1)) to scan-line
+           move spaces to scan-before
+           move spaces to scan-after
+           unstring scan-line delimited by "IDENTIFICATION DIVISION"
+               into scan-before scan-after
+           end-unstring
+
+           if scan-before not = scan-line
+               if compile-unit-number > ZERO
+                   compute compile-unit-delta =
+                       serial-count - compile-unit-start-ser
+                   display "MEXIT R  ==== compile-unit "
+                       compile-unit-number " complete: "
+                       compile-unit-delta " records read ===="
+               end-if
+
+               add 1 to compile-unit-number
+               move serial-count to compile-unit-start-ser
+               display "MEXIT R  ==== compile-unit "
+                   compile-unit-number " starting ===="
+           end-if
+
+           exit.
+
+      /-----------------------------------------------------------------
+      * manifest-reconcile -- Compare the copybooks actually fetched
+      * this job (the file-stack, as already summarized by
+      * usage-report) against an expected-member manifest, one 32-byte
+      * member name per fixed-length record, named via MANIFEST=path
+      * on the exit parm. Flags members fetched but not expected, and
+      * members expected but never fetched.
+      *
+      * Called from both inexit-close and libexit-close, same as
+      * usage-report/xref-write-report; only the first caller produces
+      * output since the file-stack is shared and fully populated by
+      * the time either close fires.
+      *-----------------------------------------------------------------
+       manifest-reconcile.
+
+           if MANIFEST_RECON_DONE
+               exit paragraph
+           end-if
+           set MANIFEST_RECON_DONE to TRUE
+
+           if not MANIFEST_CONFIGURED
+               exit paragraph
+           end-if
+
+           move spaces to manifest-filename
+           string
+               function trim(manifest-path) delimited by size
+               x'00' delimited by size
+               into manifest-filename
+               on overflow
+                   display "MEXIT W  manifest-reconcile "
+                       function trim(manifest-path)
+                       " overflowed the manifest-filename buffer, "
+                       "skipping manifest reconciliation."
+                   exit paragraph
+           end-string
+
+           call "fopen" using
+               manifest-filename
+               by content z"rb"
+           returning manifest-ptr
+
+           if manifest-ptr = NULL then
+               display "MEXIT W  manifest-reconcile unable to open "
+                   function trim(manifest-path)
+                   ", skipping manifest reconciliation."
+               exit paragraph
+           end-if
+
+           move ZERO to manifest-count
+           perform until manifest-count >= MANIFEST_SIZE
+
+               add 1 to manifest-count
+               call "fread" using by value
+                   address of manifest-member(manifest-count)
+                   1
+                   length of manifest-member(manifest-count)
+                   manifest-ptr
+               returning manifest-status
+
+               if manifest-status not =
+                       length of manifest-member(manifest-count)
+                   subtract 1 from manifest-count
+                   exit perform
+               end-if
+
+           end-perform
+
+           *> warn rather than silently drop entries past MANIFEST_SIZE
+           if manifest-count >= MANIFEST_SIZE
+               call "fread" using by value
+                   address of manifest-probe
+                   1
+                   length of manifest-member(1)
+                   manifest-ptr
+               returning manifest-status
+
+               if manifest-status = length of manifest-member(1)
+                   display "MEXIT W  manifest-reconcile manifest "
+                       function trim(manifest-path)
+                       " has more than " MANIFEST_SIZE " entries,"
+                       " entries past " MANIFEST_SIZE
+                       " are not tracked."
+               end-if
+           end-if
+
+           call "fclose" using by value
+               manifest-ptr
+           returning manifest-status
+
+           *> pass 1: flag anything fetched that isn't on the manifest
+           perform varying reconcile-idx from 1 by 1
+               until reconcile-idx > copy-history-count
+
+               set MANIFEST_FOUND to FALSE
+               perform varying manifest-idx from 1 by 1
+                   until manifest-idx > manifest-count
+                   if manifest-member(manifest-idx) =
+                           history-member(reconcile-idx)
+                       set MANIFEST_FOUND to TRUE
+                       move "Y" to manifest-matched(manifest-idx)
+                       exit perform
+                   end-if
+               end-perform
+
+               if not MANIFEST_FOUND
+                   display "MEXIT W  manifest-reconcile "
+                       history-member(reconcile-idx)
+                       " was fetched but is not on the manifest."
+               end-if
+
+           end-perform
+
+           *> pass 2: flag anything on the manifest that was never
+           *> fetched
+           perform varying manifest-idx from 1 by 1
+               until manifest-idx > manifest-count
+               if manifest-matched(manifest-idx) not = "Y"
+                   display "MEXIT W  manifest-reconcile "
+                       manifest-member(manifest-idx)
+                       " is on the manifest but was never fetched."
+               end-if
+           end-perform
+
+           display "MEXIT I  manifest-reconcile compared "
+               manifest-count " expected member(s) against "
+               copy-history-count " fetched."
+
+           exit.
+
+      /-----------------------------------------------------------------
+      * get-errnos -- Retrieve C/C++ library errno and errno2 (errnojr)
+      *-----------------------------------------------------------------
+       get-errnos.
+
+           call "__errno"  returning errno-ptr
+           set address of errno to errno-ptr
+           call "__errno2" returning errno2
+
+           exit.
+
 005014/-----------------------------------------------------------------
 005015* exit-entry-trace -- Just in case debug logic
 005016*-----------------------------------------------------------------
-005017Dexit-entry-trace.
-005018D
-005019D    *> avoid heavy tracing
-005020D    if EXIT-OPERATION-GET then exit paragraph
-005021D
-005022D    evaluate TRUE
-005023D
-005024D    when EXIT-TYPE-INEXIT
-005025D        display "MEXIT.INEXIT >"
-005026D        display "           exit-type: " exit-type
-005027D        display "      exit-operation: " exit-operation
-005028D        display "     exit-returncode: " exit-returncode
-005029D        display "      exit-work-area: " exit-work-area
-005030D            hex-of(address of exit-work-area)
-005031D        display "    exit-data-length: " exit-data-length
-005032D        display "    exit-data-buffer: "
-005033D            hex-of(exit-data-buffer)
-005034D
-005035D    when EXIT-TYPE-LIBEXIT
-005036D        display "MEXIT.LIBEXIT >"
-005037D        display "              exit-type: " exit-type
-005038D        display "         exit-operation: " exit-operation
-005039D        display "        exit-returncode: " exit-returncode
-005040D        display "         exit-work-area: " exit-work-area
-005041D            hex-of(address of exit-work-area)
-005042D        display "       exit-data-length: " exit-data-length
-005043D        display "       exit-data-buffer: "
-005044D            hex-of(exit-data-buffer)
-005045D        display "    exit-system-library: '"
-005046D            exit-system-library "'"
-005047D        display "     exit-system-member: '"
-005048D            exit-system-member "'"
-005049D        display "           exit-library: '"
-005050D            exit-library "'"
-005051D        display "            exit-member: '"
-005052D            exit-member "'"
-005053D
-005054D    when other
-005055D        display "MEXIT E  Internal entry trace error."
-005056D
-005057D    end-evaluate
-005058D
-005059D    exit.
+       exit-entry-trace.
+
+           *> runtime-toggled via TRACE=Y on the exit parm; avoid
+           *> heavy tracing on the hot GET path regardless
+           if not VERBOSE_TRACE_ON or EXIT-OPERATION-GET then
+               exit paragraph
+           end-if
+
+           evaluate TRUE
+
+           when EXIT-TYPE-INEXIT
+               display "MEXIT.INEXIT >"
+               display "           exit-type: " exit-type
+               display "      exit-operation: " exit-operation
+               display "     exit-returncode: " exit-returncode
+               set trace-addr to address of exit-work-area
+               display "      exit-work-area: " exit-work-area
+                   hex-of(trace-addr)
+               display "    exit-data-length: " exit-data-length
+               display "    exit-data-buffer: "
+                   hex-of(exit-data-buffer)
+
+           when EXIT-TYPE-LIBEXIT
+               display "MEXIT.LIBEXIT >"
+               display "              exit-type: " exit-type
+               display "         exit-operation: " exit-operation
+               display "        exit-returncode: " exit-returncode
+               set trace-addr to address of exit-work-area
+               display "         exit-work-area: " exit-work-area
+                   hex-of(trace-addr)
+               display "       exit-data-length: " exit-data-length
+               display "       exit-data-buffer: "
+                   hex-of(exit-data-buffer)
+               display "    exit-system-library: '"
+                   exit-system-library "'"
+               display "     exit-system-member: '"
+                   exit-system-member "'"
+               display "           exit-library: '"
+                   exit-library "'"
+               display "            exit-member: '"
+                   exit-member "'"
+
+           when other
+               display "MEXIT E  Internal entry trace error."
+
+           end-evaluate
+
+           exit.
 005060
 005061/-----------------------------------------------------------------
 005062* source-trace -- Show the source line returned to the compiler
@@ -654,4 +1202,195 @@
 005074
 005075     exit.
 005080
+      /-----------------------------------------------------------------
+      * copy-history-add -- Append one fetched-copybook record (library,
+      * member, record count read) to the append-only history table.
+      *
+      * Called from libexit-close-member just before it pops the
+      * file-stack, since that slot gets reused by the next top-level
+      * COPY at the same nesting depth -- several sequential top-level
+      * COPYs all push/pop depth 2, so reading the live stack after the
+      * fact would only ever show the last one.
+      *-----------------------------------------------------------------
+       copy-history-add.
+
+           if copy-history-count < COPY_HISTORY_SIZE
+               add 1 to copy-history-count
+               move file-library(libno)
+                   to history-library(copy-history-count)
+               move file-member(libno)
+                   to history-member(copy-history-count)
+               move file-count(libno)
+                   to history-count(copy-history-count)
+           else
+               if not COPY_HISTORY_FULL_WARNED
+                   display "MEXIT W  copy-history-add history table"
+                       " is full, further copybook fetches will not"
+                       " appear in usage-report/manifest-reconcile."
+                   set COPY_HISTORY_FULL_WARNED to TRUE
+               end-if
+           end-if
+
+           exit.
+
+      /-----------------------------------------------------------------
+      * usage-report -- Summarize copybook usage at end of compile
+      *
+      * Called from both inexit-close and libexit-close; only the first
+      * caller actually produces the report since the history table is
+      * shared between the two exits and is fully populated by the time
+      * either close fires.
+      *-----------------------------------------------------------------
+       usage-report.
+
+           if USAGE_REPORT_DONE
+               exit paragraph
+           end-if
+           set USAGE_REPORT_DONE to TRUE
+
+           display "MEXIT R  ==== Copybook usage report ===="
+           display "MEXIT R  " file-library(1)
+               " " file-member(1)
+               " " file-count(1) " records"
+
+           perform varying report-idx from 1 by 1
+               until report-idx > copy-history-count
+
+               display "MEXIT R  " history-library(report-idx)
+                   " " history-member(report-idx)
+                   " " history-count(report-idx) " records"
+
+           end-perform
+           display "MEXIT R  peak copybook nesting depth reached: "
+               file-stack-hwm
+           display "MEXIT R  ==== End copybook usage report ===="
+
+           exit.
+
+      /-----------------------------------------------------------------
+      * xref-find-or-add -- Locate (or create) the cross-reference
+      * entry for exit-system-library, returning its index in xref-idx
+      *-----------------------------------------------------------------
+       xref-find-or-add.
+
+           set XREF_FOUND to FALSE
+           perform varying xref-idx from 1 by 1
+               until xref-idx > xref-count
+
+               if xref-library(xref-idx) = exit-system-library
+                   set XREF_FOUND to TRUE
+                   exit perform
+               end-if
+
+           end-perform
+
+           if not XREF_FOUND
+               if xref-count < LIB_XREF_SIZE
+                   add 1 to xref-count
+                   move xref-count      to xref-idx
+                   move exit-system-library to xref-library(xref-idx)
+                   move "N"             to xref-resolved(xref-idx)
+                   move ZERO            to xref-member-count(xref-idx)
+               else
+                   display "MEXIT W  xref-find-or-add "
+                       exit-system-library
+                       " cross-reference table is full,"
+                       " not tracked."
+               end-if
+           end-if
+
+           exit.
+
+      /-----------------------------------------------------------------
+      * xref-write-report -- Write the library cross-reference/audit
+      * report to its own output (ddname XREFRPT) at end of compile
+      *-----------------------------------------------------------------
+       xref-write-report.
+
+           if XREF_REPORT_DONE
+               exit paragraph
+           end-if
+           set XREF_REPORT_DONE to TRUE
+
+           if xref-count = ZERO
+               exit paragraph
+           end-if
+
+           string
+               "//DD:XREFRPT"
+               x'00' delimited by size
+               into xref-filename
+           end-string
+
+           call "fopen" using
+               xref-filename
+               by content z"wb"
+           returning xref-ptr
+
+           if xref-ptr = NULL then
+               display "MEXIT W  xref-write-report unable to open"
+                   " XREFRPT, skipping cross-reference report."
+               exit paragraph
+           end-if
+
+           move spaces to xref-line
+           string
+               "LIBRARY/PATH                   RESOLVED MEMBERS"
+               delimited by size
+               into xref-line
+           end-string
+           call "fwrite" using by value
+               address of xref-line
+               1
+               length of xref-line
+               xref-ptr
+           returning file-status
+
+           if file-status not = length of xref-line
+               perform get-errnos
+               display "MEXIT E  xref-write-report header write to"
+                   " XREFRPT failed, "
+                   "errno=" errno "," "errno2=" hex-of(errno2) "."
+           end-if
+
+           perform varying xref-idx from 1 by 1
+               until xref-idx > xref-count
+
+               move xref-member-count(xref-idx) to xref-count-disp
+
+               move spaces to xref-line
+               string
+                   xref-library(xref-idx) delimited by size
+                   "  "
+                   xref-resolved(xref-idx) delimited by size
+                   "       "
+                   xref-count-disp delimited by size
+                   into xref-line
+               end-string
+               call "fwrite" using by value
+                   address of xref-line
+                   1
+                   length of xref-line
+                   xref-ptr
+               returning file-status
+
+               if file-status not = length of xref-line
+                   perform get-errnos
+                   display "MEXIT E  xref-write-report write of "
+                       xref-library(xref-idx)
+                       " to XREFRPT failed, "
+                       "errno=" errno "," "errno2=" hex-of(errno2) "."
+               end-if
+
+           end-perform
+
+           call "fclose" using by value
+               xref-ptr
+           returning file-status
+
+           display "MEXIT I  xref-write-report wrote " xref-count
+               " libraries to XREFRPT."
+
+           exit.
+
 005100 end program "MEXIT".
